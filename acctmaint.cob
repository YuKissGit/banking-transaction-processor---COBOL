@@ -0,0 +1,419 @@
+      *----------hierarchy---------
+      * D: division: identification, environment, data, procedure
+      * S: section:（optional）
+      *    (data -> working-storage section, file section
+      *    (environment -> input-output section
+      * P: paragraph
+      *    ST: statement
+
+
+
+      *---------------------------------------------
+       IDENTIFICATION DIVISION. *> D1 identification
+       PROGRAM-ID. ACCTMAINT.   *>    D1- program id
+
+      *---------------------------------------------
+       ENVIRONMENT DIVISION.    *>D2 environment
+       INPUT-OUTPUT SECTION.    *>    D2-S1 input-output
+       FILE-CONTROL.            *>          D2-S1-P1 file-control
+      *today's live master, read once, front to back.
+      *indexed by AM-ACCT-ID, same as EOD's copy of this file.
+           SELECT ACCT-MASTER ASSIGN TO "acct-master.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS AM-ACCT-ID.
+      *one row per open/close/status-change request; optional,
+      * same as EOD's FX-RATE-FILE - a day with no branch requests
+      * simply passes the master through unchanged.
+           SELECT MAINT-FILE ASSIGN TO "acctmaint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+      *every surviving account, updated or newly opened,
+      * written as it is decided, then sorted back into AM-ACCT-ID
+      * order for ACCT-NEW - same raw/sort/sorted technique EOD uses
+      * for its per-account statements.
+           SELECT ACCT-RAW-FILE ASSIGN TO "./output/acctmaint-raw.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-SORT-FILE
+               ASSIGN TO "./output/acctmaint-sort.tmp".
+      *tomorrow's acct-master.dat - same shape ACCT-NEW is
+      * given in EOD, so it can be promoted ahead of the next EOD run.
+      *indexed, same as ACCT-MASTER above, since this file
+      * gets promoted straight into that role.
+           SELECT ACCT-NEW ASSIGN TO "./output/acctmaint-new.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS AN-ACCT-ID.
+           SELECT REPORT-FILE ASSIGN TO "./output/acctmaint-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-FILE ASSIGN TO "./output/acctmaint-errors.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *---------------------------------------------
+       DATA DIVISION.           *> D3 data
+
+      *------------------------------------
+       FILE SECTION.            *>    D3-S1
+       FD  ACCT-MASTER.
+           01  ACCT-MASTER-REC.
+               05  AM-ACCT-ID        PIC X(5).
+               05  AM-NAME           PIC X(10).
+               05  AM-BALANCE        PIC S9(7)V99.
+               05  AM-STATUS         PIC X(1).
+               05  AM-CURRENCY       PIC X(3).
+               05  AM-ACCT-TYPE      PIC X(1).
+               05  AM-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+           FD  MAINT-FILE.
+           01  MAINT-REC.
+      *"O" open, "C" close, "S" status change.
+               05  MR-ACTION         PIC X(1).
+               05  MR-ACCT-ID        PIC X(5).
+      *used on "O" only; spaces default to USD / "S" savings.
+               05  MR-NAME           PIC X(10).
+               05  MR-CURRENCY       PIC X(3).
+               05  MR-ACCT-TYPE      PIC X(1).
+               05  MR-OVERDRAFT-LIMIT PIC 9(7)V99.
+      *used on "S" only; the new AM-STATUS value to set.
+               05  MR-NEW-STATUS     PIC X(1).
+
+           FD  ACCT-RAW-FILE.
+           01  ACCT-RAW-REC.
+               05  AR-ACCT-ID        PIC X(5).
+               05  AR-NAME           PIC X(10).
+               05  AR-BALANCE        PIC S9(7)V99.
+               05  AR-STATUS         PIC X(1).
+               05  AR-CURRENCY       PIC X(3).
+               05  AR-ACCT-TYPE      PIC X(1).
+               05  AR-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+           SD  ACCT-SORT-FILE.
+           01  ACCT-SORT-REC.
+               05  AS-ACCT-ID        PIC X(5).
+               05  AS-NAME           PIC X(10).
+               05  AS-BALANCE        PIC S9(7)V99.
+               05  AS-STATUS         PIC X(1).
+               05  AS-CURRENCY       PIC X(3).
+               05  AS-ACCT-TYPE      PIC X(1).
+               05  AS-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+           FD  ACCT-NEW.
+           01  ACCT-NEW-REC.
+               05  AN-ACCT-ID        PIC X(5).
+               05  AN-NAME           PIC X(10).
+               05  AN-BALANCE        PIC S9(7)V99.
+               05  AN-STATUS         PIC X(1).
+               05  AN-CURRENCY       PIC X(3).
+               05  AN-ACCT-TYPE      PIC X(1).
+               05  AN-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+           FD  REPORT-FILE.
+           01  REPORT-LINE           PIC X(80).
+
+           FD  ERROR-FILE.
+           01  ERROR-LINE            PIC X(80).
+
+      *------------------------------------
+       WORKING-STORAGE SECTION.                   *>    D3-S2
+           01  EOF-MASTER            PIC X VALUE "N".
+               88  MASTER-EOF               VALUE "Y".
+           01  EOF-MAINT             PIC X VALUE "N".
+               88  MAINT-EOF                VALUE "Y".
+
+           01  WS-MAINT-FILE-STATUS  PIC XX.
+
+      *the day's maintenance requests, held in memory so each
+      * ACCT-MASTER row can be checked against every request that
+      * names its account ID as the master is read once, front to
+      * back.
+           01  WS-MAINT-TABLE.
+               05  WS-MAINT-COUNT    PIC 9(3) COMP VALUE 0.
+               05  WS-MAINT-ENTRY OCCURS 500 TIMES.
+                   10  WS-MT-ACTION       PIC X(1).
+                   10  WS-MT-ACCT-ID      PIC X(5).
+                   10  WS-MT-NAME         PIC X(10).
+                   10  WS-MT-CURRENCY     PIC X(3).
+                   10  WS-MT-ACCT-TYPE    PIC X(1).
+                   10  WS-MT-OVERDRAFT-LIMIT PIC 9(7)V99.
+                   10  WS-MT-NEW-STATUS   PIC X(1).
+                   10  WS-MT-USED-SW      PIC X(1) VALUE "N".
+           01  WS-MT-IDX             PIC 9(3) COMP.
+           01  WS-MT-IDX2            PIC 9(3) COMP.
+
+           01  WS-BATCH-DATE         PIC 9(8).
+           01  WS-REASON             PIC X(40).
+
+           01  WS-COUNTERS.
+               05  WS-ACCTS-READ     PIC 9(7) VALUE 0.
+               05  WS-ACCTS-OPENED   PIC 9(7) VALUE 0.
+               05  WS-ACCTS-CLOSED   PIC 9(7) VALUE 0.
+               05  WS-ACCTS-CHANGED  PIC 9(7) VALUE 0.
+               05  WS-ACCTS-REJECTED PIC 9(7) VALUE 0.
+
+           01  WS-AMOUNT-DISP        PIC ZZZ,ZZZ,ZZ9.
+
+      *------------------------------------
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INIT-FILES
+           PERFORM LOAD-MAINT-TABLE
+           PERFORM REJECT-DUPLICATE-MAINT-REQUESTS
+           PERFORM PROCESS-ACCT-MASTER
+           PERFORM PROCESS-UNMATCHED-MAINT
+           PERFORM SORT-ACCT-WORK
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       INIT-FILES.
+           ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  ACCT-MASTER
+           OPEN OUTPUT ACCT-RAW-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT ERROR-FILE.
+
+       LOAD-MAINT-TABLE.
+           OPEN INPUT MAINT-FILE
+           IF WS-MAINT-FILE-STATUS = "00"
+               MOVE "N" TO EOF-MAINT
+               PERFORM READ-MAINT
+               PERFORM UNTIL MAINT-EOF
+                   IF WS-MAINT-COUNT >= 500
+                       DISPLAY "FATAL: MAINT-FILE HAS MORE "
+                           "THAN 500 ROWS. RUN ABORTED."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-MAINT-COUNT
+                   MOVE MR-ACTION   TO WS-MT-ACTION(WS-MAINT-COUNT)
+                   MOVE MR-ACCT-ID  TO WS-MT-ACCT-ID(WS-MAINT-COUNT)
+                   MOVE MR-NAME     TO WS-MT-NAME(WS-MAINT-COUNT)
+                   MOVE MR-CURRENCY TO WS-MT-CURRENCY(WS-MAINT-COUNT)
+                   MOVE MR-ACCT-TYPE
+                       TO WS-MT-ACCT-TYPE(WS-MAINT-COUNT)
+                   MOVE MR-OVERDRAFT-LIMIT
+                       TO WS-MT-OVERDRAFT-LIMIT(WS-MAINT-COUNT)
+                   MOVE MR-NEW-STATUS
+                       TO WS-MT-NEW-STATUS(WS-MAINT-COUNT)
+                   MOVE "N" TO WS-MT-USED-SW(WS-MAINT-COUNT)
+                   PERFORM READ-MAINT
+               END-PERFORM
+               CLOSE MAINT-FILE
+           END-IF.
+
+       READ-MAINT.
+           READ MAINT-FILE
+               AT END
+                   MOVE "Y" TO EOF-MAINT
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *two requests of the same action in the same batch for the
+      * same account ID both slip past the single-pass logic below:
+      * two "O" requests for a brand-new ID never collide against
+      * ACCT-MASTER (neither matches an existing row), and would
+      * otherwise both survive to WRITE-ONE-NEW-ACCOUNT and be fed
+      * into the SORT ... GIVING step with the same AN-ACCT-ID, which
+      * ACCT-NEW's unique key does not allow; two "C" or "S" requests
+      * for the same existing ID both match the one ACCT-MASTER row
+      * APPLY-MAINT-TO-ACCOUNT reads it against, so both get applied
+      * and the maintenance report overcounts how many distinct
+      * accounts were actually closed or changed. The first request
+      * of a given action for a given account ID in the batch wins;
+      * every later one for the same action/ID pair is rejected here,
+      * before either the master pass or the new-account write.
+       REJECT-DUPLICATE-MAINT-REQUESTS.
+           PERFORM CHECK-ONE-REQUEST-FOR-DUPLICATE
+               VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MAINT-COUNT.
+
+       CHECK-ONE-REQUEST-FOR-DUPLICATE.
+           PERFORM VARYING WS-MT-IDX2 FROM 1 BY 1
+                   UNTIL WS-MT-IDX2 >= WS-MT-IDX
+               IF WS-MT-ACTION(WS-MT-IDX2) = WS-MT-ACTION(WS-MT-IDX)
+                       AND WS-MT-ACCT-ID(WS-MT-IDX2)
+                           = WS-MT-ACCT-ID(WS-MT-IDX)
+                   MOVE "DUPLICATE MAINTENANCE REQUEST" TO WS-REASON
+                   PERFORM LOG-MAINT-ERROR
+                   MOVE "Y" TO WS-MT-USED-SW(WS-MT-IDX)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+       PROCESS-ACCT-MASTER.
+           MOVE "N" TO EOF-MASTER
+           PERFORM READ-MASTER
+           PERFORM UNTIL MASTER-EOF
+               ADD 1 TO WS-ACCTS-READ
+               PERFORM APPLY-MAINT-TO-ACCOUNT
+               PERFORM WRITE-RAW-ACCOUNT
+               PERFORM READ-MASTER
+           END-PERFORM.
+
+       READ-MASTER.
+           READ ACCT-MASTER
+               AT END
+                   MOVE "Y" TO EOF-MASTER
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *checks the current ACCT-MASTER row against every
+      * not-yet-used request for the same account ID; a close or
+      * status change updates AM-STATUS in place, an open against an
+      * account ID that already exists is rejected.
+       APPLY-MAINT-TO-ACCOUNT.
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+                   UNTIL WS-MT-IDX > WS-MAINT-COUNT
+               IF WS-MT-USED-SW(WS-MT-IDX) = "N"
+                       AND WS-MT-ACCT-ID(WS-MT-IDX) = AM-ACCT-ID
+                   PERFORM APPLY-ONE-MAINT-ACTION
+               END-IF
+           END-PERFORM.
+
+       APPLY-ONE-MAINT-ACTION.
+           IF WS-MT-ACTION(WS-MT-IDX) = "O"
+               MOVE "ACCOUNT ALREADY EXISTS" TO WS-REASON
+               PERFORM LOG-MAINT-ERROR
+               MOVE "Y" TO WS-MT-USED-SW(WS-MT-IDX)
+           ELSE
+               IF WS-MT-ACTION(WS-MT-IDX) = "C"
+                   MOVE "C" TO AM-STATUS
+                   MOVE "Y" TO WS-MT-USED-SW(WS-MT-IDX)
+                   ADD 1 TO WS-ACCTS-CLOSED
+               ELSE
+                   IF WS-MT-ACTION(WS-MT-IDX) = "S"
+                       MOVE WS-MT-NEW-STATUS(WS-MT-IDX) TO AM-STATUS
+                       MOVE "Y" TO WS-MT-USED-SW(WS-MT-IDX)
+                       ADD 1 TO WS-ACCTS-CHANGED
+                   ELSE
+                       MOVE "INVALID MAINTENANCE ACTION" TO WS-REASON
+                       PERFORM LOG-MAINT-ERROR
+                       MOVE "Y" TO WS-MT-USED-SW(WS-MT-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+      *a legacy row can still reach this program with a blank
+      * currency/type if it was never touched by an EOD run - default
+      * it the same way LOAD-ACCT-TABLE does, so a pre-existing blank
+      * does not ride through untouched and leave INTPOST's FIND-RATE
+      * with nothing to match on.
+       WRITE-RAW-ACCOUNT.
+           MOVE AM-ACCT-ID         TO AR-ACCT-ID
+           MOVE AM-NAME            TO AR-NAME
+           MOVE AM-BALANCE         TO AR-BALANCE
+           MOVE AM-STATUS          TO AR-STATUS
+           MOVE AM-OVERDRAFT-LIMIT TO AR-OVERDRAFT-LIMIT
+           IF AM-CURRENCY = SPACES
+               MOVE "USD" TO AR-CURRENCY
+           ELSE
+               MOVE AM-CURRENCY TO AR-CURRENCY
+           END-IF
+           IF AM-ACCT-TYPE = SPACE
+               MOVE "S" TO AR-ACCT-TYPE
+           ELSE
+               MOVE AM-ACCT-TYPE TO AR-ACCT-TYPE
+           END-IF
+           WRITE ACCT-RAW-REC.
+
+      *whatever is still unused once every ACCT-MASTER row
+      * has been checked is either a genuine new account ("O") or a
+      * close/status change naming an account that does not exist.
+       PROCESS-UNMATCHED-MAINT.
+           PERFORM WRITE-ONE-NEW-ACCOUNT
+               VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > WS-MAINT-COUNT.
+
+       WRITE-ONE-NEW-ACCOUNT.
+           IF WS-MT-USED-SW(WS-MT-IDX) = "N"
+               IF WS-MT-ACTION(WS-MT-IDX) = "O"
+                   MOVE WS-MT-ACCT-ID(WS-MT-IDX) TO AR-ACCT-ID
+                   MOVE WS-MT-NAME(WS-MT-IDX)    TO AR-NAME
+                   MOVE 0                        TO AR-BALANCE
+                   MOVE "A"                      TO AR-STATUS
+                   IF WS-MT-CURRENCY(WS-MT-IDX) = SPACES
+                       MOVE "USD" TO AR-CURRENCY
+                   ELSE
+                       MOVE WS-MT-CURRENCY(WS-MT-IDX) TO AR-CURRENCY
+                   END-IF
+                   IF WS-MT-ACCT-TYPE(WS-MT-IDX) = SPACE
+                       MOVE "S" TO AR-ACCT-TYPE
+                   ELSE
+                       MOVE WS-MT-ACCT-TYPE(WS-MT-IDX) TO AR-ACCT-TYPE
+                   END-IF
+                   MOVE WS-MT-OVERDRAFT-LIMIT(WS-MT-IDX)
+                       TO AR-OVERDRAFT-LIMIT
+                   WRITE ACCT-RAW-REC
+                   ADD 1 TO WS-ACCTS-OPENED
+               ELSE
+                   MOVE "ACCOUNT NOT FOUND" TO WS-REASON
+                   PERFORM LOG-MAINT-ERROR
+               END-IF
+           END-IF.
+
+      *ACCT-RAW-FILE must be closed before SORT can read it.
+       SORT-ACCT-WORK.
+           CLOSE ACCT-RAW-FILE
+           SORT ACCT-SORT-FILE
+               ON ASCENDING KEY AS-ACCT-ID
+               USING ACCT-RAW-FILE
+               GIVING ACCT-NEW.
+
+       LOG-MAINT-ERROR.
+           MOVE SPACES TO ERROR-LINE
+           STRING
+               "ACCT=" WS-MT-ACCT-ID(WS-MT-IDX)
+               " ACTION=" WS-MT-ACTION(WS-MT-IDX)
+               " REASON=" WS-REASON
+               DELIMITED BY SIZE
+               INTO ERROR-LINE
+           END-STRING
+           WRITE ERROR-LINE
+           ADD 1 TO WS-ACCTS-REJECTED.
+
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM "==== ACCOUNT MAINTENANCE REPORT ===="
+
+           MOVE WS-ACCTS-READ TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS READ:            " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCTS-OPENED TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS OPENED:          " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCTS-CLOSED TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS CLOSED:          " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCTS-CHANGED TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS STATUS CHANGED:  " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCTS-REJECTED TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "REQUESTS REJECTED:        " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+      *ACCT-NEW is opened and closed by the SORT ... GIVING
+      * in SORT-ACCT-WORK and is not reopened here.
+       CLOSE-FILES.
+           CLOSE ACCT-MASTER
+           CLOSE REPORT-FILE
+           CLOSE ERROR-FILE.

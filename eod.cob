@@ -16,19 +16,60 @@
        ENVIRONMENT DIVISION.    *>D2 environment
        INPUT-OUTPUT SECTION.    *>    D2-S1 input-output
        FILE-CONTROL.            *>          D2-S1-P1 file-control
-           SELECT ACCT-MASTER ASSIGN TO "acct-master.dat" *>D2-S1-P1-ST 
-                 ORGANIZATION IS LINE SEQUENTIAL.
+      *indexed by AM-ACCT-ID so a balance inquiry or a small
+      * maintenance batch (ACCTMAINT) can go straight to one account
+      * instead of a full sequential pass; EOD itself still reads
+      * ACCT-MASTER front to back, which sequential access mode on an
+      * indexed file supports the same as it did under LINE
+      * SEQUENTIAL.
+           SELECT ACCT-MASTER ASSIGN TO "acct-master.dat" *>D2-S1-P1-ST
+                 ORGANIZATION IS INDEXED
+                 RECORD KEY IS AM-ACCT-ID.
       *only maps the logical file name to a path. COBOL doesn’t check
       * or create the file until OPEN is executed.
            SELECT TRANS-FILE   ASSIGN TO "trans.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *DYNAMIC so a restarted run can reopen ACCT-NEW for
+      * I-O and write only the accounts past the checkpoint, instead
+      * of only being able to append past it.
            SELECT ACCT-NEW    ASSIGN TO "./output/acct-master-new.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS AN-ACCT-ID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-ACCT-NEW-STATUS.
            SELECT REPORT-FILE ASSIGN TO "./output/report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERROR-FILE  ASSIGN TO "./output/error.log"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+      *machine-readable batch totals for the GL
+      * reconciliation job to diff against its own posted totals.
+           SELECT GL-CONTROL-FILE ASSIGN TO "./output/gl-control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *checkpoint file for restart after a mid-run failure;
+      * holds the last AM-ACCT-ID fully written to ACCT-NEW.
+      *FILE STATUS so CHECK-FOR-RESTART can tell "no
+      * checkpoint file yet" (first run on a fresh install) apart from
+      * a real read error, the same way FX-RATE-FILE already does for
+      * its own optional file.
+           SELECT RESTART-FILE ASSIGN TO "./output/eod-restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+      *daily FX rate table, one row per non-home currency,
+      * rate expressed as units of USD per 1 unit of that currency.
+           SELECT FX-RATE-FILE ASSIGN TO "fx-rates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FX-FILE-STATUS.
+      *each applied transaction is written here as it
+      * posts, then sorted into account/sequence order to drive the
+      * per-account statement section below.
+           SELECT STMT-RAW-FILE ASSIGN TO "./output/stmt-raw.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMT-SORT-FILE ASSIGN TO "./output/stmt-sort.tmp".
+           SELECT STMT-SORTED-FILE ASSIGN TO "./output/stmt-sorted.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMT-FILE ASSIGN TO "./output/statements.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
       *---------------------------------------------
        DATA DIVISION.           *> D3 data
 
@@ -39,27 +80,96 @@
            01  ACCT-MASTER-REC.     *>      D3-S1-P1-ST(one line record)
                05  AM-ACCT-ID        PIC X(5). *>(record elem)
                05  AM-NAME           PIC X(10).
-               05  AM-BALANCE        PIC 9(7)V99.
+               05  AM-BALANCE        PIC S9(7)V99.
                05  AM-STATUS         PIC X(1).
-      
+      *account's native currency; defaults to USD when a
+      * pre-existing acct-master.dat row leaves it blank.
+               05  AM-CURRENCY       PIC X(3).
+      *drives INTPOST's interest rate lookup; defaults to
+      * "S" (savings) when a pre-existing row leaves it blank.
+               05  AM-ACCT-TYPE      PIC X(1).
+      *how far AM-BALANCE may go negative on a withdrawal
+      * or transfer debit before it is refused; zero (the default for
+      * a pre-existing row) preserves the old hard-fail behavior.
+               05  AM-OVERDRAFT-LIMIT PIC 9(7)V99.
+
            FD  TRANS-FILE.
            01  TRANS-REC.
                05  TR-ACCT-ID        PIC X(5).
                05  TR-TYPE           PIC X(1).
                05  TR-AMOUNT         PIC 9(7)V99.
-      
+      *destination account for TR-TYPE "T" transfers; unused
+      * (spaces) on deposit/withdrawal lines.
+               05  TR-DEST-ACCT-ID   PIC X(5).
+      *currency TR-AMOUNT is denominated in; spaces means
+      * the same currency as the account(s) it is applied against.
+               05  TR-CURRENCY       PIC X(3).
+
            FD  ACCT-NEW.
            01  ACCT-NEW-REC.
                05  AN-ACCT-ID        PIC X(5).
                05  AN-NAME           PIC X(10).
-               05  AN-BALANCE        PIC 9(7)V99.
+               05  AN-BALANCE        PIC S9(7)V99.
                05  AN-STATUS         PIC X(1).
-      
+               05  AN-CURRENCY       PIC X(3).
+               05  AN-ACCT-TYPE      PIC X(1).
+               05  AN-OVERDRAFT-LIMIT PIC 9(7)V99.
+
            FD  REPORT-FILE.
            01  REPORT-LINE           PIC X(80).
       
            FD  ERROR-FILE.
            01  ERROR-LINE            PIC X(120).
+
+           FD  GL-CONTROL-FILE.
+           01  GL-CONTROL-REC.
+               05  GC-BATCH-DATE      PIC 9(8).
+      *one row per currency posted today - debits and credits on the
+      * same row are always in this currency, never a blend of two.
+               05  GC-CURRENCY        PIC X(3).
+               05  GC-TOTAL-DEBITS    PIC 9(9)V99.
+               05  GC-TOTAL-CREDITS   PIC 9(9)V99.
+               05  GC-RECORD-COUNT    PIC 9(7).
+
+      *RESTART-REC carries only the account ID checkpoint.
+      * WS-COUNTERS is not resumed from here - LOAD-ACCT-TABLE and
+      * APPLY-ALL-TRANS always replay in full on a restarted run (they
+      * are cheap and deterministic, unlike the I/O-bound account-
+      * table write this checkpoint protects), so WS-COUNTERS comes
+      * out of that full replay already correct and a saved copy would
+      * only be able to disagree with it.
+           FD  RESTART-FILE.
+           01  RESTART-REC.
+               05  RS-LAST-ACCT-ID    PIC X(5).
+
+           FD  FX-RATE-FILE.
+           01  FX-RATE-REC.
+               05  FX-CURRENCY        PIC X(3).
+               05  FX-RATE            PIC 9(3)V9(6).
+
+           FD  STMT-RAW-FILE.
+           01  STMT-RAW-REC.
+               05  SR-ACCT-ID         PIC X(5).
+               05  SR-SEQ             PIC 9(7).
+               05  SR-TR-TYPE         PIC X(2).
+               05  SR-TR-AMOUNT       PIC 9(7)V99.
+
+           SD  STMT-SORT-FILE.
+           01  STMT-SORT-REC.
+               05  SS-ACCT-ID         PIC X(5).
+               05  SS-SEQ             PIC 9(7).
+               05  SS-TR-TYPE         PIC X(2).
+               05  SS-TR-AMOUNT       PIC 9(7)V99.
+
+           FD  STMT-SORTED-FILE.
+           01  STMT-SORTED-REC.
+               05  SD-ACCT-ID         PIC X(5).
+               05  SD-SEQ             PIC 9(7).
+               05  SD-TR-TYPE         PIC X(2).
+               05  SD-TR-AMOUNT       PIC 9(7)V99.
+
+           FD  STMT-FILE.
+           01  STMT-LINE              PIC X(80).
       *------------------------------------
        WORKING-STORAGE SECTION.                   *>    D3-S2
       *temporary variable for procedure
@@ -67,6 +177,8 @@
                88  MASTER-EOF               VALUE "Y".
            01  EOF-TRANS             PIC X VALUE "N".
                88  TRANS-EOF                VALUE "Y".
+           01  EOF-FX                PIC X VALUE "N".
+               88  FX-EOF                   VALUE "Y".
            
       *01  WS-CURRENT-ACCT-ID    PIC X(5) VALUE SPACES.
            
@@ -76,6 +188,7 @@
                05  WS-TRANS-FAIL     PIC 9(7) VALUE 0.
                05  WS-TOTAL-DEPOSIT  PIC 9(9)V99 VALUE 0.
                05  WS-TOTAL-WITHDRAW PIC 9(9)V99 VALUE 0.
+               05  WS-TOTAL-FEES     PIC 9(9)V99 VALUE 0.
            
            01  WS-REASON             PIC X(60).
            
@@ -84,35 +197,224 @@
            01  WS-AMOUNT-DISP-STR    PIC X(15).
            01  WS-BALANCE-DISP-STR   PIC X(15).
 
+      *trans.dat must arrive sorted ascending by TR-ACCT-ID
+      * or the master/trans merge in MAIN silently misprocesses it.
+           01  WS-PREV-TR-ACCT-ID    PIC X(5).
+           01  WS-SEQ-ERROR-SW       PIC X VALUE "N".
+               88  SEQ-ERROR                VALUE "Y".
+
+      *ACCT-MASTER is loaded into this table so a "T"
+      * transfer can post its credit leg against a destination
+      * account anywhere in the file, not just the one currently
+      * lined up with TRANS-FILE.
+           01  WS-ACCT-TABLE.
+               05  WS-ACCT-COUNT     PIC 9(5) COMP VALUE 0.
+      *DEPENDING ON limits SEARCH ALL's binary search to
+      * the WS-ACCT-COUNT entries actually loaded - without it the
+      * search ranges over the full declared table and the unused
+      * trailing slots (not guaranteed to sort after the real data)
+      * make the ASCENDING KEY assumption false.
+               05  WS-ACCT-ENTRY OCCURS 1 TO 2000 TIMES
+                       DEPENDING ON WS-ACCT-COUNT
+                       ASCENDING KEY IS WS-AT-ACCT-ID
+                       INDEXED BY WS-AT-IDX.
+                   10  WS-AT-ACCT-ID     PIC X(5).
+                   10  WS-AT-NAME        PIC X(10).
+                   10  WS-AT-BALANCE     PIC S9(7)V99.
+                   10  WS-AT-STATUS      PIC X(1).
+                   10  WS-AT-CURRENCY    PIC X(3).
+                   10  WS-AT-ACCT-TYPE   PIC X(1).
+                   10  WS-AT-OVERDRAFT-LIMIT PIC 9(7)V99.
+      *balance as loaded, before any of today's postings,
+      * printed as the opening balance on the account's statement.
+                   10  WS-AT-OPEN-BALANCE PIC S9(7)V99.
+
+           01  WS-SRC-PTR            PIC 9(5) COMP VALUE 1.
+           01  WS-STMT-PTR           PIC 9(5) COMP VALUE 1.
+           01  WS-WRITE-PTR          PIC 9(5) COMP VALUE 1.
+           01  WS-SRC-FOUND-SW       PIC X VALUE "N".
+               88  SRC-FOUND                VALUE "Y".
+           01  WS-DEST-FOUND-SW      PIC X VALUE "N".
+               88  DEST-FOUND               VALUE "Y".
+
+      *today's date, stamped onto the GL control-total file.
+           01  WS-BATCH-DATE         PIC 9(8).
+
+      *checkpoint/restart working storage. WS-RESTART-ACCT-ID
+      * is the last account the failed run flushed to ACCT-NEW;
+      * WRITE-ONE-ACCT-TO-NEW compares every account against it to
+      * skip the ones already written.
+           01  WS-RESTART-MODE-SW    PIC X VALUE "N".
+               88  RESTART-MODE             VALUE "Y".
+           01  WS-RESTART-ACCT-ID    PIC X(5) VALUE LOW-VALUES.
+           01  WS-RESTART-FILE-STATUS PIC XX.
+           01  WS-CKPT-INTERVAL      PIC 9(5) COMP VALUE 100.
+           01  WS-CKPT-COUNTER       PIC 9(5) COMP VALUE 0.
+      *WRITE-ONE-ACCT-TO-NEW already skips everything up to and
+      * including WS-RESTART-ACCT-ID on a restart, so this status only
+      * ever matters for the handful of accounts between the last
+      * checkpoint and the point the prior run actually failed at -
+      * those were flushed once already but never got checkpointed,
+      * so the WRITE below comes back with a duplicate-key status and
+      * is turned into a REWRITE instead.
+           01  WS-ACCT-NEW-STATUS    PIC XX.
+
+      *FX rate table, loaded once from FX-RATE-FILE, plus
+      * the scratch fields VALIDATE-AND-APPLY-ONE-TRANS uses to
+      * convert TR-AMOUNT into an account's native currency.
+           01  WS-FX-FILE-STATUS     PIC XX.
+           01  WS-FX-TABLE.
+               05  WS-FX-COUNT       PIC 9(3) COMP VALUE 0.
+               05  WS-FX-ENTRY OCCURS 50 TIMES.
+                   10  WS-FX-CCY         PIC X(3).
+                   10  WS-FX-RATE        PIC 9(3)V9(6).
+           01  WS-FX-IDX             PIC 9(3) COMP.
+
+           01  WS-FX-LOOKUP-CCY      PIC X(3).
+           01  WS-FX-LOOKUP-RATE     PIC 9(3)V9(6).
+           01  WS-FX-FOUND-SW        PIC X VALUE "N".
+               88  FX-RATE-FOUND            VALUE "Y".
+
+           01  WS-CONV-TARGET-CCY    PIC X(3).
+           01  WS-CONV-RESULT        PIC 9(7)V99.
+           01  WS-CONV-TR-RATE       PIC 9(3)V9(6).
+           01  WS-CONV-ACCT-RATE     PIC 9(3)V9(6).
+           01  WS-CONV-OK-SW         PIC X VALUE "N".
+               88  CONV-OK                  VALUE "Y".
+           01  WS-CONV-RESULT-DEST   PIC 9(7)V99.
+           01  WS-CONV-RESULT-SRC    PIC 9(7)V99.
+
+      *GL control totals broken out one row per currency instead of
+      * one blended figure - a debit posted in JPY and a debit posted
+      * in USD are not the same unit, and summing them into a single
+      * GC-TOTAL-DEBITS would hand the GL reconciliation job a number
+      * that means nothing. WS-GL-LOOKUP-CCY/WS-GL-AMOUNT are the
+      * "parameters" ADD-GL-DEBIT/ADD-GL-CREDIT are called with.
+           01  WS-GL-TABLE.
+               05  WS-GL-COUNT       PIC 9(3) COMP VALUE 0.
+               05  WS-GL-ENTRY OCCURS 50 TIMES.
+                   10  WS-GL-CCY         PIC X(3).
+                   10  WS-GL-DEBITS      PIC 9(9)V99.
+                   10  WS-GL-CREDITS     PIC 9(9)V99.
+                   10  WS-GL-RECS        PIC 9(7).
+           01  WS-GL-IDX             PIC 9(3) COMP.
+           01  WS-GL-SCAN-IDX        PIC 9(3) COMP.
+           01  WS-GL-LOOKUP-CCY      PIC X(3).
+           01  WS-GL-AMOUNT          PIC 9(9)V99.
+
+      *overdraft fee is defined in USD (the bank's base currency) and
+      * converted into the account's own currency the same way a
+      * posted TR-AMOUNT is, so the fee is a fixed USD amount no
+      * matter what currency the account is held in, not a flat
+      * number of whatever units that currency happens to use.
+           01  WS-OVERDRAFT-FEE-USD  PIC 9(3)V99 VALUE 35.00.
+           01  WS-FEE-TARGET-CCY     PIC X(3).
+           01  WS-FEE-RESULT         PIC 9(7)V99.
+           01  WS-NEW-BALANCE        PIC S9(7)V99.
+
+      *per-account statement working storage.
+           01  WS-STMT-SEQ           PIC 9(7) VALUE 0.
+           01  EOF-STMT              PIC X VALUE "N".
+               88  STMT-EOF                 VALUE "Y".
+           01  WS-STMT-AMT-DISP      PIC ZZZ,ZZZ,ZZ9.99.
+           01  WS-STMT-BAL-DISP      PIC -(7)9.99.
+           01  WS-STMT-TYPE-DISP     PIC X(14).
+           01  WS-STMT-LOG-ACCT-ID   PIC X(5).
+           01  WS-STMT-LOG-TYPE      PIC X(2).
+           01  WS-STMT-LOG-AMOUNT    PIC 9(7)V99.
+
 
       *---------------------------------------------
        PROCEDURE DIVISION.   *>    D4 procedure
 
        MAIN.                 *>    D4-P1
+           PERFORM VALIDATE-TRANS-SEQUENCE
            PERFORM INIT-FILES*>       D4-P1-ST
-           PERFORM READ-MASTER
-           PERFORM READ-TRANS
-
-           PERFORM UNTIL MASTER-EOF
-               IF NOT TRANS-EOF AND AM-ACCT-ID = TR-ACCT-ID
-                   PERFORM APPLY-ALL-TRANS-FOR-ACCOUNT
-               END-IF
-
-               PERFORM WRITE-UPDATED-MASTER
-               PERFORM READ-MASTER
-           END-PERFORM
-
-           PERFORM WRITE-TRAILING-TRANS-ERRORS
+           PERFORM CHECK-FOR-RESTART
+           PERFORM OPEN-ACCT-NEW
+           PERFORM LOAD-FX-TABLE
+           PERFORM LOAD-ACCT-TABLE
+           PERFORM APPLY-ALL-TRANS
+           PERFORM SORT-STATEMENT-WORK
+           PERFORM WRITE-STATEMENTS
+           PERFORM WRITE-ACCT-TABLE-TO-NEW
+           PERFORM CLEAR-RESTART-CHECKPOINT
            PERFORM WRITE-REPORT
+           PERFORM WRITE-GL-CONTROL-TOTALS
            PERFORM CLOSE-FILES
            STOP RUN.
 
+      *pre-flight pass over TRANS-FILE, ahead of INIT-FILES,
+      * that rejects the whole run if trans.dat is not in ascending
+      * TR-ACCT-ID order instead of letting MAIN misprocess it.
+       VALIDATE-TRANS-SEQUENCE.
+           OPEN INPUT TRANS-FILE
+           MOVE LOW-VALUES TO WS-PREV-TR-ACCT-ID
+           MOVE "N" TO EOF-TRANS
+           PERFORM UNTIL TRANS-EOF
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-TRANS
+                   NOT AT END
+                       IF TR-ACCT-ID < WS-PREV-TR-ACCT-ID
+                           SET SEQ-ERROR TO TRUE
+                           DISPLAY "OUT OF SEQUENCE AT "
+                               TR-ACCT-ID
+                       END-IF
+                       MOVE TR-ACCT-ID TO WS-PREV-TR-ACCT-ID
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           MOVE "N" TO EOF-TRANS
+           IF SEQ-ERROR
+               DISPLAY "FATAL: TRANS-FILE NOT IN ACCT-ID"
+               DISPLAY "SEQUENCE. RUN ABORTED."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        INIT-FILES.                     *>    D4-P2
            OPEN INPUT  ACCT-MASTER          *>  D4-P2-ST
            OPEN INPUT  TRANS-FILE
-           OPEN OUTPUT ACCT-NEW *>open output - if not exist create one
            OPEN OUTPUT REPORT-FILE
-           OPEN OUTPUT ERROR-FILE.
+           OPEN OUTPUT ERROR-FILE
+           OPEN OUTPUT GL-CONTROL-FILE
+           OPEN OUTPUT STMT-RAW-FILE
+           OPEN OUTPUT STMT-FILE.
+
+      *read any prior checkpoint before ACCT-NEW is opened,
+      * since the checkpoint decides whether ACCT-NEW is opened fresh
+      * or extended.
+      *a fresh install has no eod-restart.dat yet - OPEN
+      * INPUT on a LINE SEQUENTIAL file that does not exist abends the
+      * run rather than falling through to the READ's AT END, so the
+      * open is checked first, same as LOAD-FX-TABLE does for
+      * FX-RATE-FILE.
+       CHECK-FOR-RESTART.
+           MOVE "N" TO WS-RESTART-MODE-SW
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       MOVE "N" TO WS-RESTART-MODE-SW
+                   NOT AT END
+                       SET RESTART-MODE TO TRUE
+                       MOVE RS-LAST-ACCT-ID TO WS-RESTART-ACCT-ID
+                       DISPLAY "RESTARTING AFTER ACCT-ID "
+                           WS-RESTART-ACCT-ID
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *an indexed file has no OPEN EXTEND; a restarted run
+      * reopens the partially-written ACCT-NEW for I-O instead so
+      * WRITE-ONE-ACCT-TO-NEW can REWRITE the accounts already on it.
+       OPEN-ACCT-NEW.
+           IF RESTART-MODE
+               OPEN I-O ACCT-NEW
+           ELSE
+               OPEN OUTPUT ACCT-NEW
+           END-IF.
 
        READ-MASTER.
            READ ACCT-MASTER
@@ -130,21 +432,232 @@
                    ADD 1 TO WS-TRANS-READ
            END-READ.
 
-       APPLY-ALL-TRANS-FOR-ACCOUNT.
-           PERFORM UNTIL TRANS-EOF OR TR-ACCT-ID NOT = AM-ACCT-ID
-               PERFORM VALIDATE-AND-APPLY-ONE-TRANS
+      *FX-RATE-FILE is optional - shops with no foreign-
+      * currency accounts yet may not have one - so a missing file is
+      * not fatal; it just leaves the table empty (USD-only).
+       LOAD-FX-TABLE.
+           OPEN INPUT FX-RATE-FILE
+           IF WS-FX-FILE-STATUS = "00"
+               MOVE "N" TO EOF-FX
+               PERFORM READ-FX-RATE
+               PERFORM UNTIL FX-EOF
+                   IF WS-FX-COUNT >= 50
+                       DISPLAY "FATAL: FX-RATE-FILE HAS MORE "
+                           "THAN 50 ROWS. RUN ABORTED."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-FX-COUNT
+                   MOVE FX-CURRENCY TO WS-FX-CCY(WS-FX-COUNT)
+                   MOVE FX-RATE     TO WS-FX-RATE(WS-FX-COUNT)
+                   PERFORM READ-FX-RATE
+               END-PERFORM
+               CLOSE FX-RATE-FILE
+           END-IF.
+
+       READ-FX-RATE.
+           READ FX-RATE-FILE
+               AT END
+                   MOVE "Y" TO EOF-FX
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      *USD is the home currency and always converts at 1;
+      * any other currency must have a row in WS-FX-TABLE.
+       FIND-FX-RATE.
+           MOVE "N" TO WS-FX-FOUND-SW
+           IF WS-FX-LOOKUP-CCY = "USD"
+               MOVE 1 TO WS-FX-LOOKUP-RATE
+               MOVE "Y" TO WS-FX-FOUND-SW
+           ELSE
+               PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                       UNTIL WS-FX-IDX > WS-FX-COUNT OR FX-RATE-FOUND
+                   IF WS-FX-CCY(WS-FX-IDX) = WS-FX-LOOKUP-CCY
+                       MOVE WS-FX-RATE(WS-FX-IDX) TO WS-FX-LOOKUP-RATE
+                       MOVE "Y" TO WS-FX-FOUND-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *converts TR-AMOUNT (in TR-CURRENCY) into
+      * WS-CONV-TARGET-CCY via USD, unless the two currencies already
+      * match. Sets CONV-OK false if either currency's rate is
+      * unknown.
+       CONVERT-TR-AMOUNT-TO.
+           MOVE "Y" TO WS-CONV-OK-SW
+           IF TR-CURRENCY = SPACES OR TR-CURRENCY = WS-CONV-TARGET-CCY
+               MOVE TR-AMOUNT TO WS-CONV-RESULT
+           ELSE
+               MOVE TR-CURRENCY TO WS-FX-LOOKUP-CCY
+               PERFORM FIND-FX-RATE
+               IF NOT FX-RATE-FOUND
+                   MOVE "N" TO WS-CONV-OK-SW
+               ELSE
+                   MOVE WS-FX-LOOKUP-RATE TO WS-CONV-TR-RATE
+                   MOVE WS-CONV-TARGET-CCY TO WS-FX-LOOKUP-CCY
+                   PERFORM FIND-FX-RATE
+                   IF NOT FX-RATE-FOUND
+                       MOVE "N" TO WS-CONV-OK-SW
+                   ELSE
+                       MOVE WS-FX-LOOKUP-RATE TO WS-CONV-ACCT-RATE
+                       COMPUTE WS-CONV-RESULT ROUNDED =
+                           TR-AMOUNT * WS-CONV-TR-RATE
+                               / WS-CONV-ACCT-RATE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *converts WS-OVERDRAFT-FEE-USD into WS-FEE-TARGET-CCY the same
+      * way a posted amount is converted; if the target currency has
+      * no FX-table entry the raw USD figure is charged as a last
+      * resort rather than aborting a withdrawal that has otherwise
+      * already been accepted.
+       CONVERT-FEE-TO-ACCT-CCY.
+           IF WS-FEE-TARGET-CCY = "USD"
+               MOVE WS-OVERDRAFT-FEE-USD TO WS-FEE-RESULT
+           ELSE
+               MOVE WS-FEE-TARGET-CCY TO WS-FX-LOOKUP-CCY
+               PERFORM FIND-FX-RATE
+               IF FX-RATE-FOUND
+                   COMPUTE WS-FEE-RESULT ROUNDED =
+                       WS-OVERDRAFT-FEE-USD / WS-FX-LOOKUP-RATE
+               ELSE
+                   MOVE WS-OVERDRAFT-FEE-USD TO WS-FEE-RESULT
+               END-IF
+           END-IF.
+
+      *locates this currency's row in the GL control-total table,
+      * adding a new one the first time that currency is posted in;
+      * WS-GL-IDX points at the row ADD-GL-DEBIT/ADD-GL-CREDIT update.
+       FIND-OR-ADD-GL-ENTRY.
+           MOVE 0 TO WS-GL-IDX
+           PERFORM VARYING WS-GL-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-GL-SCAN-IDX > WS-GL-COUNT
+               IF WS-GL-CCY(WS-GL-SCAN-IDX) = WS-GL-LOOKUP-CCY
+                   MOVE WS-GL-SCAN-IDX TO WS-GL-IDX
+               END-IF
+           END-PERFORM
+           IF WS-GL-IDX = 0
+               IF WS-GL-COUNT >= 50
+                   DISPLAY "FATAL: MORE THAN 50 DISTINCT CURRENCIES "
+                       "POSTED IN ONE RUN. RUN ABORTED."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-GL-COUNT
+               MOVE WS-GL-COUNT TO WS-GL-IDX
+               MOVE WS-GL-LOOKUP-CCY TO WS-GL-CCY(WS-GL-IDX)
+               MOVE 0 TO WS-GL-DEBITS(WS-GL-IDX)
+               MOVE 0 TO WS-GL-CREDITS(WS-GL-IDX)
+               MOVE 0 TO WS-GL-RECS(WS-GL-IDX)
+           END-IF.
+
+       ADD-GL-DEBIT.
+           PERFORM FIND-OR-ADD-GL-ENTRY
+           ADD WS-GL-AMOUNT TO WS-GL-DEBITS(WS-GL-IDX)
+           ADD 1 TO WS-GL-RECS(WS-GL-IDX).
+
+       ADD-GL-CREDIT.
+           PERFORM FIND-OR-ADD-GL-ENTRY
+           ADD WS-GL-AMOUNT TO WS-GL-CREDITS(WS-GL-IDX)
+           ADD 1 TO WS-GL-RECS(WS-GL-IDX).
+
+      *ACCT-MASTER is read once, in full, into WS-ACCT-TABLE
+      * so that transfer credits can land on any account in the file.
+       LOAD-ACCT-TABLE.
+           PERFORM READ-MASTER
+           PERFORM UNTIL MASTER-EOF
+               IF WS-ACCT-COUNT >= 2000
+                   DISPLAY "FATAL: ACCT-MASTER HAS MORE THAN "
+                       "2000 ACCOUNTS. RUN ABORTED."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-ACCT-COUNT
+               MOVE AM-ACCT-ID TO WS-AT-ACCT-ID(WS-ACCT-COUNT)
+               MOVE AM-NAME    TO WS-AT-NAME(WS-ACCT-COUNT)
+               MOVE AM-BALANCE TO WS-AT-BALANCE(WS-ACCT-COUNT)
+               MOVE AM-BALANCE TO WS-AT-OPEN-BALANCE(WS-ACCT-COUNT)
+               MOVE AM-STATUS  TO WS-AT-STATUS(WS-ACCT-COUNT)
+               IF AM-CURRENCY = SPACES
+                   MOVE "USD" TO WS-AT-CURRENCY(WS-ACCT-COUNT)
+               ELSE
+                   MOVE AM-CURRENCY TO WS-AT-CURRENCY(WS-ACCT-COUNT)
+               END-IF
+               IF AM-ACCT-TYPE = SPACES
+                   MOVE "S" TO WS-AT-ACCT-TYPE(WS-ACCT-COUNT)
+               ELSE
+                   MOVE AM-ACCT-TYPE TO WS-AT-ACCT-TYPE(WS-ACCT-COUNT)
+               END-IF
+               MOVE AM-OVERDRAFT-LIMIT
+                   TO WS-AT-OVERDRAFT-LIMIT(WS-ACCT-COUNT)
+               PERFORM READ-MASTER
+           END-PERFORM.
+
+      *walks TRANS-FILE once; every line (deposit,
+      * withdrawal, or transfer) is matched against WS-ACCT-TABLE by
+      * account ID instead of by position in ACCT-MASTER.
+       APPLY-ALL-TRANS.
+           PERFORM READ-TRANS
+           PERFORM UNTIL TRANS-EOF
+               PERFORM FIND-SOURCE-ACCOUNT
+               IF SRC-FOUND
+                   PERFORM VALIDATE-AND-APPLY-ONE-TRANS
+               ELSE
+                   MOVE "ACCOUNT NOT FOUND IN MASTER" TO WS-REASON
+                   PERFORM LOG-ERROR
+                   ADD 1 TO WS-TRANS-FAIL
+               END-IF
                PERFORM READ-TRANS
            END-PERFORM.
 
+      *TRANS-FILE and WS-ACCT-TABLE are both in ascending
+      * account-ID order (enforced by VALIDATE-TRANS-SEQUENCE and the
+      * master's own sequence), so WS-SRC-PTR only ever moves forward.
+       FIND-SOURCE-ACCOUNT.
+           PERFORM UNTIL WS-SRC-PTR > WS-ACCT-COUNT
+                   OR WS-AT-ACCT-ID(WS-SRC-PTR) NOT LESS THAN TR-ACCT-ID
+               ADD 1 TO WS-SRC-PTR
+           END-PERFORM
+           IF WS-SRC-PTR <= WS-ACCT-COUNT
+                   AND WS-AT-ACCT-ID(WS-SRC-PTR) = TR-ACCT-ID
+               MOVE "Y" TO WS-SRC-FOUND-SW
+           ELSE
+               MOVE "N" TO WS-SRC-FOUND-SW
+           END-IF.
+
+      *destination account can be anywhere in the table, so
+      * it is located by a binary search on the account-ID key.
+       FIND-DEST-ACCOUNT.
+           MOVE "N" TO WS-DEST-FOUND-SW
+           SET WS-AT-IDX TO 1
+           SEARCH ALL WS-ACCT-ENTRY
+               AT END
+                   MOVE "N" TO WS-DEST-FOUND-SW
+               WHEN WS-AT-ACCT-ID(WS-AT-IDX) = TR-DEST-ACCT-ID
+                   MOVE "Y" TO WS-DEST-FOUND-SW
+           END-SEARCH.
+
        VALIDATE-AND-APPLY-ONE-TRANS.
-           IF AM-STATUS = "F"
+           IF WS-AT-STATUS(WS-SRC-PTR) = "F"
                MOVE "ACCOUNT FROZEN" TO WS-REASON
                PERFORM LOG-ERROR
                ADD 1 TO WS-TRANS-FAIL
                EXIT PARAGRAPH
            END-IF
 
+      *a closed account (ACCTMAINT's "C" action) takes no
+      * further postings, same as a frozen one.
+           IF WS-AT-STATUS(WS-SRC-PTR) = "C"
+               MOVE "ACCOUNT CLOSED" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
            IF TR-TYPE NOT = "D" AND TR-TYPE NOT = "W"
+                   AND TR-TYPE NOT = "T"
                MOVE "INVALID TRANSACTION TYPE" TO WS-REASON
                PERFORM LOG-ERROR
                ADD 1 TO WS-TRANS-FAIL
@@ -158,24 +671,198 @@
                EXIT PARAGRAPH
            END-IF
 
+           MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-CONV-TARGET-CCY
+           PERFORM CONVERT-TR-AMOUNT-TO
+           IF NOT CONV-OK
+               MOVE "UNKNOWN CURRENCY CODE" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
            IF TR-TYPE = "D" *>deposit
-               ADD TR-AMOUNT TO AM-BALANCE
-               ADD TR-AMOUNT TO WS-TOTAL-DEPOSIT
+               ADD WS-CONV-RESULT TO WS-AT-BALANCE(WS-SRC-PTR)
+               MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-GL-LOOKUP-CCY
+               MOVE WS-CONV-RESULT             TO WS-GL-AMOUNT
+               PERFORM ADD-GL-CREDIT
+               ADD WS-CONV-RESULT TO WS-TOTAL-DEPOSIT
                ADD 1 TO WS-TRANS-OK
+               MOVE WS-AT-ACCT-ID(WS-SRC-PTR) TO WS-STMT-LOG-ACCT-ID
+               MOVE "D "                      TO WS-STMT-LOG-TYPE
+               MOVE WS-CONV-RESULT             TO WS-STMT-LOG-AMOUNT
+               PERFORM LOG-STMT-ENTRY
                EXIT PARAGRAPH
            END-IF
 
            IF TR-TYPE = "W" *>withdraw
-               IF AM-BALANCE < TR-AMOUNT
-                   MOVE "INSUFFICIENT FUNDS" TO WS-REASON
-                   PERFORM LOG-ERROR
-                   ADD 1 TO WS-TRANS-FAIL
-               ELSE
-                   SUBTRACT TR-AMOUNT FROM AM-BALANCE
-                   ADD TR-AMOUNT TO WS-TOTAL-WITHDRAW
-                   ADD 1 TO WS-TRANS-OK
-               END-IF
+               PERFORM APPLY-WITHDRAWAL-WITH-OVERDRAFT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TR-TYPE = "T" *>transfer
+               PERFORM VALIDATE-AND-APPLY-TRANSFER
+               EXIT PARAGRAPH
+           END-IF.
+
+      *allows AM-BALANCE to go negative down to
+      * AM-OVERDRAFT-LIMIT instead of hard-failing the withdrawal; an
+      * overdraft fee is posted whenever the withdrawal actually
+      * draws the account negative.
+       APPLY-WITHDRAWAL-WITH-OVERDRAFT.
+           COMPUTE WS-NEW-BALANCE =
+               WS-AT-BALANCE(WS-SRC-PTR) - WS-CONV-RESULT
+           IF WS-NEW-BALANCE < 0
+                   AND (WS-NEW-BALANCE * -1)
+                       > WS-AT-OVERDRAFT-LIMIT(WS-SRC-PTR)
+               MOVE "INSUFFICIENT FUNDS" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NEW-BALANCE TO WS-AT-BALANCE(WS-SRC-PTR)
+           MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-GL-LOOKUP-CCY
+           MOVE WS-CONV-RESULT             TO WS-GL-AMOUNT
+           PERFORM ADD-GL-DEBIT
+           ADD WS-CONV-RESULT TO WS-TOTAL-WITHDRAW
+           ADD 1 TO WS-TRANS-OK
+           MOVE WS-AT-ACCT-ID(WS-SRC-PTR) TO WS-STMT-LOG-ACCT-ID
+           MOVE "W "                      TO WS-STMT-LOG-TYPE
+           MOVE WS-CONV-RESULT             TO WS-STMT-LOG-AMOUNT
+           PERFORM LOG-STMT-ENTRY
+
+           IF WS-NEW-BALANCE < 0
+               MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-FEE-TARGET-CCY
+               PERFORM CONVERT-FEE-TO-ACCT-CCY
+               SUBTRACT WS-FEE-RESULT
+                   FROM WS-AT-BALANCE(WS-SRC-PTR)
+               MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-GL-LOOKUP-CCY
+               MOVE WS-FEE-RESULT               TO WS-GL-AMOUNT
+               PERFORM ADD-GL-DEBIT
+               ADD WS-FEE-RESULT TO WS-TOTAL-FEES
+               MOVE WS-AT-ACCT-ID(WS-SRC-PTR) TO WS-STMT-LOG-ACCT-ID
+               MOVE "F "                      TO WS-STMT-LOG-TYPE
+               MOVE WS-FEE-RESULT              TO WS-STMT-LOG-AMOUNT
+               PERFORM LOG-STMT-ENTRY
+           END-IF.
+
+      *both legs of a transfer post together or not at all -
+      * the source is only debited once the destination is confirmed
+      * open, distinct from the source, and unfrozen.
+       VALIDATE-AND-APPLY-TRANSFER.
+           IF TR-DEST-ACCT-ID = TR-ACCT-ID
+               MOVE "TRANSFER DEST SAME AS SOURCE" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-DEST-ACCOUNT
+           IF NOT DEST-FOUND
+               MOVE "TRANSFER DEST ACCOUNT NOT FOUND" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AT-STATUS(WS-AT-IDX) = "F"
+               MOVE "TRANSFER DEST ACCOUNT FROZEN" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AT-STATUS(WS-AT-IDX) = "C"
+               MOVE "TRANSFER DEST ACCOUNT CLOSED" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+      *a blank TR-CURRENCY means "the account's own
+      * currency," which is ambiguous the moment the two accounts
+      * don't share one - CONVERT-TR-AMOUNT-TO would otherwise hand
+      * back the same raw TR-AMOUNT for both legs with no FX applied.
+      * A transfer between two different currencies must say which
+      * currency TR-AMOUNT is actually denominated in.
+           IF TR-CURRENCY = SPACES
+                   AND WS-AT-CURRENCY(WS-SRC-PTR)
+                       NOT = WS-AT-CURRENCY(WS-AT-IDX)
+               MOVE "TRANSFER CURRENCY REQUIRED" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+      *TR-AMOUNT is converted separately into each side's
+      * native currency - the debit and credit legs need not be the
+      * same currency.
+           MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-CONV-TARGET-CCY
+           PERFORM CONVERT-TR-AMOUNT-TO
+           IF NOT CONV-OK
+               MOVE "UNKNOWN CURRENCY CODE" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-CONV-RESULT TO WS-CONV-RESULT-SRC
+
+           MOVE WS-AT-CURRENCY(WS-AT-IDX) TO WS-CONV-TARGET-CCY
+           PERFORM CONVERT-TR-AMOUNT-TO
+           IF NOT CONV-OK
+               MOVE "UNKNOWN CURRENCY CODE" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
                EXIT PARAGRAPH
+           END-IF
+           MOVE WS-CONV-RESULT TO WS-CONV-RESULT-DEST
+
+      *the debit leg of a transfer overdraws the same way
+      * a plain withdrawal does.
+           COMPUTE WS-NEW-BALANCE =
+               WS-AT-BALANCE(WS-SRC-PTR) - WS-CONV-RESULT-SRC
+           IF WS-NEW-BALANCE < 0
+                   AND (WS-NEW-BALANCE * -1)
+                       > WS-AT-OVERDRAFT-LIMIT(WS-SRC-PTR)
+               MOVE "INSUFFICIENT FUNDS" TO WS-REASON
+               PERFORM LOG-ERROR
+               ADD 1 TO WS-TRANS-FAIL
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NEW-BALANCE TO WS-AT-BALANCE(WS-SRC-PTR)
+           ADD WS-CONV-RESULT-DEST TO WS-AT-BALANCE(WS-AT-IDX)
+           MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-GL-LOOKUP-CCY
+           MOVE WS-CONV-RESULT-SRC         TO WS-GL-AMOUNT
+           PERFORM ADD-GL-DEBIT
+           MOVE WS-AT-CURRENCY(WS-AT-IDX)  TO WS-GL-LOOKUP-CCY
+           MOVE WS-CONV-RESULT-DEST        TO WS-GL-AMOUNT
+           PERFORM ADD-GL-CREDIT
+           ADD WS-CONV-RESULT-SRC TO WS-TOTAL-WITHDRAW
+           ADD WS-CONV-RESULT-DEST TO WS-TOTAL-DEPOSIT
+           ADD 1 TO WS-TRANS-OK
+           MOVE WS-AT-ACCT-ID(WS-SRC-PTR) TO WS-STMT-LOG-ACCT-ID
+           MOVE "TD"                      TO WS-STMT-LOG-TYPE
+           MOVE WS-CONV-RESULT-SRC         TO WS-STMT-LOG-AMOUNT
+           PERFORM LOG-STMT-ENTRY
+           MOVE WS-AT-ACCT-ID(WS-AT-IDX)  TO WS-STMT-LOG-ACCT-ID
+           MOVE "TC"                      TO WS-STMT-LOG-TYPE
+           MOVE WS-CONV-RESULT-DEST        TO WS-STMT-LOG-AMOUNT
+           PERFORM LOG-STMT-ENTRY
+
+           IF WS-NEW-BALANCE < 0
+               MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-FEE-TARGET-CCY
+               PERFORM CONVERT-FEE-TO-ACCT-CCY
+               SUBTRACT WS-FEE-RESULT
+                   FROM WS-AT-BALANCE(WS-SRC-PTR)
+               MOVE WS-AT-CURRENCY(WS-SRC-PTR) TO WS-GL-LOOKUP-CCY
+               MOVE WS-FEE-RESULT               TO WS-GL-AMOUNT
+               PERFORM ADD-GL-DEBIT
+               ADD WS-FEE-RESULT TO WS-TOTAL-FEES
+               MOVE WS-AT-ACCT-ID(WS-SRC-PTR) TO WS-STMT-LOG-ACCT-ID
+               MOVE "F "                      TO WS-STMT-LOG-TYPE
+               MOVE WS-FEE-RESULT              TO WS-STMT-LOG-AMOUNT
+               PERFORM LOG-STMT-ENTRY
            END-IF.
 
        LOG-ERROR.
@@ -191,20 +878,168 @@
            END-STRING
            WRITE ERROR-LINE.
 
-       WRITE-UPDATED-MASTER.
-           MOVE AM-ACCT-ID TO AN-ACCT-ID
-           MOVE AM-NAME    TO AN-NAME
-           MOVE AM-BALANCE TO AN-BALANCE
-           MOVE AM-STATUS  TO AN-STATUS
-           WRITE ACCT-NEW-REC.
+      *records one applied posting for the per-account
+      * statement; the sort key is (account, sequence) so postings on
+      * the same account keep the order they were applied in.
+       LOG-STMT-ENTRY.
+           ADD 1 TO WS-STMT-SEQ
+           MOVE WS-STMT-LOG-ACCT-ID TO SR-ACCT-ID
+           MOVE WS-STMT-SEQ         TO SR-SEQ
+           MOVE WS-STMT-LOG-TYPE    TO SR-TR-TYPE
+           MOVE WS-STMT-LOG-AMOUNT  TO SR-TR-AMOUNT
+           WRITE STMT-RAW-REC.
 
-       WRITE-TRAILING-TRANS-ERRORS.
-           PERFORM UNTIL TRANS-EOF
-               MOVE "ACCOUNT NOT FOUND IN MASTER" TO WS-REASON
-               PERFORM LOG-ERROR
-               ADD 1 TO WS-TRANS-FAIL
-               PERFORM READ-TRANS
-           END-PERFORM.
+      *the table holds every account's final balance after
+      * all deposits, withdrawals and transfers have posted, so
+      * ACCT-NEW is written from the table in one pass at the end.
+      *still a full pass over every account, touched or not
+      * - the per-account statement below prints a section for
+      * every account including ones with no activity today, so the
+      * nightly run has to visit all of them regardless of file
+      * organization. What the indexed conversion buys is direct
+      * keyed access for ACCTMAINT and any future balance-inquiry
+      * work; shrinking EOD's own nightly pass to touched accounts
+      * only would mean dropping the always-print-every-account
+      * statement guarantee, which is a bigger change than this one.
+       WRITE-ACCT-TABLE-TO-NEW.
+           MOVE 1 TO WS-WRITE-PTR
+           PERFORM WRITE-ONE-ACCT-TO-NEW
+               VARYING WS-WRITE-PTR FROM 1 BY 1
+               UNTIL WS-WRITE-PTR > WS-ACCT-COUNT.
+
+      *WS-ACCT-TABLE is in the same ascending AM-ACCT-ID
+      * order the checkpoint was taken in, so on a restarted run every
+      * account up to and including WS-RESTART-ACCT-ID was already
+      * flushed by the failed run and is skipped outright - the point
+      * of checkpointing is to avoid redoing that I/O, not to redo it
+      * and paper over the duplicate key with a REWRITE.
+       WRITE-ONE-ACCT-TO-NEW.
+           IF RESTART-MODE
+                   AND WS-AT-ACCT-ID(WS-WRITE-PTR)
+                       NOT > WS-RESTART-ACCT-ID
+               CONTINUE
+           ELSE
+               MOVE WS-AT-ACCT-ID(WS-WRITE-PTR) TO AN-ACCT-ID
+               MOVE WS-AT-NAME(WS-WRITE-PTR)    TO AN-NAME
+               MOVE WS-AT-BALANCE(WS-WRITE-PTR) TO AN-BALANCE
+               MOVE WS-AT-STATUS(WS-WRITE-PTR)  TO AN-STATUS
+               MOVE WS-AT-CURRENCY(WS-WRITE-PTR) TO AN-CURRENCY
+               MOVE WS-AT-ACCT-TYPE(WS-WRITE-PTR) TO AN-ACCT-TYPE
+               MOVE WS-AT-OVERDRAFT-LIMIT(WS-WRITE-PTR)
+                   TO AN-OVERDRAFT-LIMIT
+               WRITE ACCT-NEW-REC
+               IF WS-ACCT-NEW-STATUS = "22"
+                   REWRITE ACCT-NEW-REC
+               END-IF
+           END-IF
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM WRITE-RESTART-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+
+      *LINE SEQUENTIAL has no REWRITE, so the checkpoint is
+      * rewritten by closing and re-opening RESTART-FILE for OUTPUT.
+       WRITE-RESTART-CHECKPOINT.
+           MOVE WS-AT-ACCT-ID(WS-WRITE-PTR) TO RS-LAST-ACCT-ID
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE.
+
+      *a clean finish clears the checkpoint so the next
+      * night's run starts fresh instead of restarting.
+       CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+      *STMT-RAW-FILE must be closed before SORT can read it;
+      * the sorted output drives WRITE-STATEMENTS below in a merge
+      * against WS-ACCT-TABLE.
+       SORT-STATEMENT-WORK.
+           CLOSE STMT-RAW-FILE
+           SORT STMT-SORT-FILE
+               ON ASCENDING KEY SS-ACCT-ID SS-SEQ
+               USING STMT-RAW-FILE
+               GIVING STMT-SORTED-FILE.
+
+      *walks WS-ACCT-TABLE in account order, pulling each
+      * account's postings off STMT-SORTED-FILE (also in account
+      * order) so every account gets a section even if it had no
+      * activity today.
+       WRITE-STATEMENTS.
+           OPEN INPUT STMT-SORTED-FILE
+           MOVE "N" TO EOF-STMT
+           PERFORM READ-STMT-SORTED
+           PERFORM WRITE-ONE-STATEMENT
+               VARYING WS-STMT-PTR FROM 1 BY 1
+               UNTIL WS-STMT-PTR > WS-ACCT-COUNT
+           CLOSE STMT-SORTED-FILE.
+
+       READ-STMT-SORTED.
+           READ STMT-SORTED-FILE
+               AT END
+                   MOVE "Y" TO EOF-STMT
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       WRITE-ONE-STATEMENT.
+           MOVE SPACES TO STMT-LINE
+           STRING "ACCOUNT: " WS-AT-ACCT-ID(WS-STMT-PTR)
+               "   NAME: " WS-AT-NAME(WS-STMT-PTR)
+               DELIMITED BY SIZE INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           MOVE WS-AT-OPEN-BALANCE(WS-STMT-PTR) TO WS-STMT-BAL-DISP
+           MOVE SPACES TO STMT-LINE
+           STRING "  OPENING BALANCE: " WS-STMT-BAL-DISP
+               DELIMITED BY SIZE INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           PERFORM UNTIL STMT-EOF
+                   OR SD-ACCT-ID NOT = WS-AT-ACCT-ID(WS-STMT-PTR)
+               PERFORM FORMAT-STMT-TYPE
+               MOVE SD-TR-AMOUNT TO WS-STMT-AMT-DISP
+               MOVE SPACES TO STMT-LINE
+               STRING "    " WS-STMT-TYPE-DISP WS-STMT-AMT-DISP
+                   DELIMITED BY SIZE INTO STMT-LINE
+               END-STRING
+               WRITE STMT-LINE
+               PERFORM READ-STMT-SORTED
+           END-PERFORM
+
+           MOVE WS-AT-BALANCE(WS-STMT-PTR) TO WS-STMT-BAL-DISP
+           MOVE SPACES TO STMT-LINE
+           STRING "  CLOSING BALANCE: " WS-STMT-BAL-DISP
+               DELIMITED BY SIZE INTO STMT-LINE
+           END-STRING
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+
+      *maps a raw posting code into the label printed on
+      * the statement line.
+       FORMAT-STMT-TYPE.
+           IF SD-TR-TYPE = "D "
+               MOVE "DEPOSIT       " TO WS-STMT-TYPE-DISP
+           ELSE
+               IF SD-TR-TYPE = "W "
+                   MOVE "WITHDRAWAL    " TO WS-STMT-TYPE-DISP
+               ELSE
+                   IF SD-TR-TYPE = "F "
+                       MOVE "OVERDRAFT FEE " TO WS-STMT-TYPE-DISP
+                   ELSE
+                       IF SD-TR-TYPE = "TD"
+                           MOVE "TRANSFER OUT  " TO WS-STMT-TYPE-DISP
+                       ELSE
+                           MOVE "TRANSFER IN   " TO WS-STMT-TYPE-DISP
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
        WRITE-REPORT.
            MOVE SPACES TO REPORT-LINE
@@ -245,12 +1080,52 @@
            END-STRING
            WRITE REPORT-LINE
 
+           MOVE WS-TOTAL-FEES TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL OVERDRAFT FEES:    " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE FROM "===================================".
 
+      *one GL-CONTROL-REC per currency actually posted today - debits
+      * are withdrawals and overdraft fees, credits are deposits, each
+      * accumulated in WS-GL-TABLE as they posted (including both legs
+      * of a transfer, each in its own account's currency) so the GL
+      * reconciliation job diffs like against like instead of a single
+      * blended figure. A day with no successful postings at all still
+      * gets one all-zero USD row, so the file always has a row for
+      * every batch date.
+       WRITE-GL-CONTROL-TOTALS.
+           ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD
+           IF WS-GL-COUNT = 0
+               MOVE WS-BATCH-DATE TO GC-BATCH-DATE
+               MOVE "USD"         TO GC-CURRENCY
+               MOVE 0             TO GC-TOTAL-DEBITS
+               MOVE 0             TO GC-TOTAL-CREDITS
+               MOVE 0             TO GC-RECORD-COUNT
+               WRITE GL-CONTROL-REC
+           ELSE
+               PERFORM WRITE-ONE-GL-CONTROL-REC
+                   VARYING WS-GL-IDX FROM 1 BY 1
+                   UNTIL WS-GL-IDX > WS-GL-COUNT
+           END-IF.
+
+       WRITE-ONE-GL-CONTROL-REC.
+           MOVE WS-BATCH-DATE            TO GC-BATCH-DATE
+           MOVE WS-GL-CCY(WS-GL-IDX)     TO GC-CURRENCY
+           MOVE WS-GL-DEBITS(WS-GL-IDX)  TO GC-TOTAL-DEBITS
+           MOVE WS-GL-CREDITS(WS-GL-IDX) TO GC-TOTAL-CREDITS
+           MOVE WS-GL-RECS(WS-GL-IDX)    TO GC-RECORD-COUNT
+           WRITE GL-CONTROL-REC.
+
        CLOSE-FILES.
            CLOSE ACCT-MASTER
            CLOSE TRANS-FILE
            CLOSE ACCT-NEW
            CLOSE REPORT-FILE
-           CLOSE ERROR-FILE.
+           CLOSE ERROR-FILE
+           CLOSE GL-CONTROL-FILE
+           CLOSE STMT-FILE.

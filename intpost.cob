@@ -0,0 +1,300 @@
+      *----------hierarchy---------
+      * D: division: identification, environment, data, procedure
+      * S: section:（optional）
+      *    (data -> working-storage section, file section
+      *    (environment -> input-output section
+      * P: paragraph
+      *    ST: statement
+
+
+
+      *---------------------------------------------
+       IDENTIFICATION DIVISION. *> D1 identification
+       PROGRAM-ID. INTPOST.     *>    D1- program id
+
+      *---------------------------------------------
+       ENVIRONMENT DIVISION.    *>D2 environment
+       INPUT-OUTPUT SECTION.    *>    D2-S1 input-output
+       FILE-CONTROL.            *>          D2-S1-P1 file-control
+      *reads the master EOD wrote last night, so interest
+      * always accrues on balances after that day's postings.
+      *EOD's ACCT-NEW is now indexed by AM-ACCT-ID, so
+      * this SELECT has to match; INTPOST still just reads it front to
+      * back one account at a time.
+           SELECT ACCT-MASTER ASSIGN TO "./output/acct-master-new.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS AM-ACCT-ID.
+      *one row per account type; optional, same as
+      * EOD's FX-RATE-FILE - a shop that has not set up rates yet
+      * simply accrues no interest instead of failing the run.
+           SELECT RATE-FILE ASSIGN TO "intrate.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+      *interest credits are appended to trans.dat so
+      * they fold into tomorrow's EOD run alongside the day's manual
+      * entries; trans.dat is expected to be freshly started for the
+      * new business day when this program runs, so the appended
+      * rows (already in ascending AM-ACCT-ID order) keep the whole
+      * file in the sequence EOD's pre-flight check requires.
+      * VALIDATE-TRANS-SEQUENCE checks that expectation before
+      * appending; FILE STATUS lets that check tell "trans.dat does
+      * not exist yet" apart from a real read error.
+           SELECT TRANS-FILE ASSIGN TO "trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "./output/intpost-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *---------------------------------------------
+       DATA DIVISION.           *> D3 data
+
+      *------------------------------------
+       FILE SECTION.            *>    D3-S1
+      *FD:file description, declare the file format, including in/out
+       FD  ACCT-MASTER.
+           01  ACCT-MASTER-REC.
+               05  AM-ACCT-ID        PIC X(5).
+               05  AM-NAME           PIC X(10).
+      *signed to match EOD's account layout now that
+      * overdrawn accounts can carry a negative balance.
+               05  AM-BALANCE        PIC S9(7)V99.
+               05  AM-STATUS         PIC X(1).
+               05  AM-CURRENCY       PIC X(3).
+               05  AM-ACCT-TYPE      PIC X(1).
+               05  AM-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+           FD  RATE-FILE.
+           01  RATE-REC.
+               05  RT-ACCT-TYPE      PIC X(1).
+               05  RT-ANNUAL-RATE    PIC 9(2)V9(4).
+
+           FD  TRANS-FILE.
+           01  TRANS-REC.
+               05  TR-ACCT-ID        PIC X(5).
+               05  TR-TYPE           PIC X(1).
+               05  TR-AMOUNT         PIC 9(7)V99.
+               05  TR-DEST-ACCT-ID   PIC X(5).
+               05  TR-CURRENCY       PIC X(3).
+
+           FD  REPORT-FILE.
+           01  REPORT-LINE           PIC X(80).
+
+      *------------------------------------
+       WORKING-STORAGE SECTION.                   *>    D3-S2
+           01  EOF-MASTER            PIC X VALUE "N".
+               88  MASTER-EOF               VALUE "Y".
+           01  EOF-RATE              PIC X VALUE "N".
+               88  RATE-EOF                 VALUE "Y".
+           01  EOF-TRANS             PIC X VALUE "N".
+               88  TRANS-EOF                VALUE "Y".
+
+           01  WS-RATE-FILE-STATUS   PIC XX.
+           01  WS-TRANS-FILE-STATUS  PIC XX.
+
+      *pre-existing trans.dat is expected to already be in ascending
+      * TR-ACCT-ID order (the same invariant EOD's own pre-flight
+      * check enforces) - if it is not, it was not reset for the new
+      * business day before this run, and appending more rows on top
+      * of it would only leave tomorrow's EOD run to reject the whole
+      * batch with no indication INTPOST's append was the cause.
+           01  WS-PREV-TR-ACCT-ID    PIC X(5).
+           01  WS-SEQ-ERROR-SW       PIC X VALUE "N".
+               88  SEQ-ERROR                VALUE "Y".
+
+      *account-type -> annual-rate table, loaded once
+      * from RATE-FILE and held in memory for the whole run.
+           01  WS-RATE-TABLE.
+               05  WS-RATE-COUNT     PIC 9(3) COMP VALUE 0.
+               05  WS-RATE-ENTRY OCCURS 20 TIMES.
+                   10  WS-RT-ACCT-TYPE   PIC X(1).
+                   10  WS-RT-ANNUAL-RATE PIC 9(2)V9(4).
+           01  WS-RATE-IDX           PIC 9(3) COMP.
+
+           01  WS-LOOKUP-TYPE        PIC X(1).
+           01  WS-LOOKUP-RATE        PIC 9(2)V9(4).
+           01  WS-RATE-FOUND-SW      PIC X VALUE "N".
+               88  RATE-FOUND               VALUE "Y".
+
+      *signed - an overdrawn (negative) AM-BALANCE
+      * times a positive rate accrues a negative amount, which is a
+      * charge against the customer, not a deposit.
+           01  WS-ACCRUED            PIC S9(7)V99.
+           01  WS-ACCRUED-MAG        PIC 9(7)V99.
+
+           01  WS-BATCH-DATE         PIC 9(8).
+
+           01  WS-COUNTERS.
+               05  WS-ACCTS-READ     PIC 9(7) VALUE 0.
+               05  WS-ACCTS-POSTED   PIC 9(7) VALUE 0.
+               05  WS-TOTAL-INTEREST PIC 9(9)V99 VALUE 0.
+
+           01  WS-AMOUNT-DISP        PIC ZZZ,ZZZ,ZZ9.99.
+
+      *------------------------------------
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM VALIDATE-TRANS-SEQUENCE
+           PERFORM INIT-FILES
+           PERFORM LOAD-RATE-TABLE
+           PERFORM READ-MASTER
+           PERFORM UNTIL MASTER-EOF
+               PERFORM POST-INTEREST-FOR-ACCOUNT
+               PERFORM READ-MASTER
+           END-PERFORM
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+      *trans.dat is checked for sequence and closed again by
+      * VALIDATE-TRANS-SEQUENCE before this reopens it for EXTEND.
+       VALIDATE-TRANS-SEQUENCE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS = "00"
+               MOVE LOW-VALUES TO WS-PREV-TR-ACCT-ID
+               MOVE "N" TO EOF-TRANS
+               PERFORM UNTIL TRANS-EOF
+                   READ TRANS-FILE
+                       AT END
+                           MOVE "Y" TO EOF-TRANS
+                       NOT AT END
+                           IF TR-ACCT-ID < WS-PREV-TR-ACCT-ID
+                               SET SEQ-ERROR TO TRUE
+                           END-IF
+                           MOVE TR-ACCT-ID TO WS-PREV-TR-ACCT-ID
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               IF SEQ-ERROR
+                   DISPLAY "FATAL: TRANS-FILE IS NOT IN ACCT-ID "
+                       "SEQUENCE - IT WAS NOT RESET FOR THE NEW "
+                       "BUSINESS DAY BEFORE THIS RUN. RUN ABORTED."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       INIT-FILES.
+           ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  ACCT-MASTER
+           OPEN EXTEND TRANS-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-FILE-STATUS = "00"
+               MOVE "N" TO EOF-RATE
+               PERFORM READ-RATE
+               PERFORM UNTIL RATE-EOF
+                   IF WS-RATE-COUNT >= 20
+                       DISPLAY "FATAL: RATE-FILE HAS MORE "
+                           "THAN 20 ROWS. RUN ABORTED."
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-RATE-COUNT
+                   MOVE RT-ACCT-TYPE   TO WS-RT-ACCT-TYPE(WS-RATE-COUNT)
+                   MOVE RT-ANNUAL-RATE
+                       TO WS-RT-ANNUAL-RATE(WS-RATE-COUNT)
+                   PERFORM READ-RATE
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+
+       READ-RATE.
+           READ RATE-FILE
+               AT END
+                   MOVE "Y" TO EOF-RATE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       READ-MASTER.
+           READ ACCT-MASTER
+               AT END
+                   MOVE "Y" TO EOF-MASTER
+               NOT AT END
+                   ADD 1 TO WS-ACCTS-READ
+           END-READ.
+
+      *a closed or frozen account earns no interest;
+      * everything else accrues at its account type's annual rate,
+      * pro-rated to one day, and is posted as a same-day deposit.
+       POST-INTEREST-FOR-ACCOUNT.
+           IF AM-STATUS NOT = "A"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE AM-ACCT-TYPE TO WS-LOOKUP-TYPE
+           PERFORM FIND-RATE
+           IF NOT RATE-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-ACCRUED ROUNDED =
+               AM-BALANCE * WS-LOOKUP-RATE / 100 / 365
+           IF WS-ACCRUED = 0
+               EXIT PARAGRAPH
+           END-IF
+
+      *a positive accrual is credited to the account
+      * like any other deposit; a negative one (interest charged on an
+      * overdrawn balance) is posted as a withdrawal instead - TRANS-
+      * FILE has no separate "interest charge" type and EOD's
+      * withdrawal path already does the right thing (including
+      * failing it if it would breach the overdraft limit).
+           MOVE AM-ACCT-ID  TO TR-ACCT-ID
+           MOVE SPACES      TO TR-DEST-ACCT-ID
+           MOVE AM-CURRENCY TO TR-CURRENCY
+           IF WS-ACCRUED > 0
+               MOVE "D"          TO TR-TYPE
+               MOVE WS-ACCRUED   TO TR-AMOUNT
+               ADD WS-ACCRUED TO WS-TOTAL-INTEREST
+           ELSE
+               MOVE "W"                 TO TR-TYPE
+               COMPUTE WS-ACCRUED-MAG = WS-ACCRUED * -1
+               MOVE WS-ACCRUED-MAG      TO TR-AMOUNT
+           END-IF
+           WRITE TRANS-REC
+
+           ADD 1 TO WS-ACCTS-POSTED.
+
+       FIND-RATE.
+           MOVE "N" TO WS-RATE-FOUND-SW
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT OR RATE-FOUND
+               IF WS-RT-ACCT-TYPE(WS-RATE-IDX) = WS-LOOKUP-TYPE
+                   MOVE WS-RT-ANNUAL-RATE(WS-RATE-IDX) TO WS-LOOKUP-RATE
+                   MOVE "Y" TO WS-RATE-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM "==== INTEREST POSTING REPORT ===="
+
+           MOVE WS-ACCTS-READ TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS READ:            " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCTS-POSTED TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNTS CREDITED WITH INTEREST: " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-INTEREST TO WS-AMOUNT-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL INTEREST POSTED:   " WS-AMOUNT-DISP
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE ACCT-MASTER
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE.
